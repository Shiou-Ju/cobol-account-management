@@ -0,0 +1,13 @@
+//PROCTRAN JOB (ACCTG),'AD HOC CORRECTION',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* AD HOC, SINGLE-TRANSACTION CORRECTION RUN.  OPERATOR KEYS THE
+//* USER, AMOUNT, AND TYPE IN AT THE CONSOLE; ProcessTransaction
+//* POSTS IT AGAINST THE ACCOUNT MASTER.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=ProcessTransaction
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ACCTMSTR DD   DSN=PROD.ACCTMSTR.VSAM,DISP=SHR
+//TRANLOG  DD   DSN=PROD.TRANS.LOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
