@@ -0,0 +1,13 @@
+//ACCTSTMT JOB (ACCTG),'CUSTOMER STATEMENT',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* ON-DEMAND CUSTOMER STATEMENT.  OPERATOR KEYS IN THE ACCOUNT
+//* AT STEP START; GenerateStatement PRINTS ITS ACTIVITY FROM
+//* THE TRANSACTION LOG.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=GenerateStatement
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TRANLOG  DD   DSN=PROD.TRANS.LOG,DISP=SHR
+//STMTRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
