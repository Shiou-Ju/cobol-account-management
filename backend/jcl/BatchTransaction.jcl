@@ -0,0 +1,17 @@
+//BATCHTRN JOB (ACCTG),'EOD TRANSACTIONS',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* END-OF-DAY TRANSACTION POSTING RUN.
+//* READS THE DAY'S TRANSACTION INPUT FILE AND POSTS EACH ITEM
+//* AGAINST THE ACCOUNT MASTER VIA BatchTransaction.
+//* BATCHCKP CARRIES THE RESTART CHECKPOINT ACROSS RUNS - DO NOT
+//* DELETE IT BETWEEN AN ABEND AND THE RESTART RUN.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=BatchTransaction
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ACCTMSTR DD   DSN=PROD.ACCTMSTR.VSAM,DISP=SHR
+//TRANIN   DD   DSN=PROD.TRANS.DAILY.INPUT,DISP=SHR
+//TRANLOG  DD   DSN=PROD.TRANS.LOG,DISP=MOD
+//BATCHCKP DD   DSN=PROD.BATCHTRN.CHECKPOINT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
