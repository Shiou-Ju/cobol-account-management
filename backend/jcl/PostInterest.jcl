@@ -0,0 +1,14 @@
+//MOENDINT JOB (ACCTG),'MONTH-END INTEREST',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* MONTH-END INTEREST POSTING RUN.  CREDITS EVERY ACCOUNT ON THE
+//* MASTER WITH INTEREST AT THE RATE KEYED IN AT STEP START, VIA
+//* PostInterest.  RUN ONCE A MONTH, AFTER THE LAST BUSINESS DAY'S
+//* BatchTransaction AND ReconcileAccounts HAVE COMPLETED.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=PostInterest
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ACCTMSTR DD   DSN=PROD.ACCTMSTR.VSAM,DISP=SHR
+//TRANLOG  DD   DSN=PROD.TRANS.LOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
