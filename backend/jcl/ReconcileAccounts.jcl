@@ -0,0 +1,14 @@
+//RECONCIL JOB (ACCTG),'EOD RECONCILIATION',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* END-OF-DAY RECONCILIATION RUN.  TIES THE DAY'S TRANSACTION
+//* LOG OUT AGAINST THE ACCOUNT MASTER, PER ACCOUNT AND IN
+//* AGGREGATE, VIA ReconcileAccounts.  RUN AFTER BatchTransaction.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=ReconcileAccounts
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ACCTMSTR DD   DSN=PROD.ACCTMSTR.VSAM,DISP=SHR
+//TRANLOG  DD   DSN=PROD.TRANS.LOG,DISP=SHR
+//RECONRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
