@@ -1,35 +1,341 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ProcessTransaction.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 TransactionData.
-   05 T-User         PIC X(20).
-   05 T-CurrentBalance PIC 9(10)V99.
-   05 T-Transaction  PIC 9(10)V99.
-   05 T-Type         PIC X(10).
-   05 T-Result       PIC 9(10)V99.
-
-PROCEDURE DIVISION.
-   ACCEPT T-User FROM CONSOLE.
-   ACCEPT T-CurrentBalance FROM CONSOLE.
-   ACCEPT T-Transaction FROM CONSOLE.
-   ACCEPT T-Type FROM CONSOLE.
-
-   DISPLAY "User: " T-User.
-   DISPLAY "Current Balance: " T-CurrentBalance.
-   DISPLAY "Transaction: " T-Transaction.
-   DISPLAY "Type: " T-Type.
-   
-   EVALUATE T-Type
-       WHEN "DEPOSIT" 
-           COMPUTE T-Result = T-CurrentBalance + T-Transaction
-           DISPLAY "Deposit block entered."
-       WHEN "WITHDRAW" 
-           COMPUTE T-Result = T-CurrentBalance - T-Transaction
-           DISPLAY "Withdraw block entered."
-   END-EVALUATE.
-   
-   DISPLAY "Result: " T-Result.
-   
-   STOP RUN.
+000100***************************************************************
+000200** PROGRAM-ID : ProcessTransaction
+000300** AUTHOR     : D. KOWALSKI  -  DEPOSIT ACCOUNTING GROUP
+000400** INSTALLATION: MIDSTATE SAVINGS - DATA PROCESSING
+000500** DATE-WRITTEN: 2019-03-11
+000600** DATE-COMPILED:
+000700**--------------------------------------------------------------
+000800** REMARKS.
+000900**   READS A SINGLE TRANSACTION FROM THE CONSOLE, POSTS IT
+001000**   AGAINST THE ACCOUNT MASTER FILE, AND DISPLAYS THE RESULT.
+001100**--------------------------------------------------------------
+001200** MODIFICATION HISTORY.
+001300**   2026-08-09  DK  ADD ACCOUNT-MASTER FILE. STOP KEYING THE
+001400**                   STARTING BALANCE IN FROM THE CONSOLE - READ
+001500**                   IT FROM THE MASTER AND REWRITE IT AT THE END.
+001510**   2026-08-09  DK  REJECT UNRECOGNIZED TRANSACTION TYPES AND
+001520**                   BLOCK WITHDRAWALS THAT WOULD OVERDRAW THE
+001530**                   ACCOUNT INSTEAD OF POSTING THEM BLIND.
+001540**   2026-08-09  DK  APPEND EVERY RUN TO A TRANSACTION LOG FILE
+001550**                   SO POSTINGS CAN BE RECONSTRUCTED LATER.
+001560**   2026-08-09  DK  SWITCH THE ACCOUNT MASTER, TRANSACTION LOG
+001570**                   AND TRANSACTION WORK AREA TO THE SHARED
+001580**                   COPYBOOKS SO EVERY PROGRAM STAYS IN SYNC.
+001590**   2026-08-09  DK  ADD A TRANSFER TYPE THAT DEBITS ONE ACCOUNT
+001591**                   AND CREDITS ANOTHER AS A SINGLE UNIT OF WORK.
+001592**   2026-08-09  DK  MATCH THE ALL-CAPS REJECT MESSAGE WORDING
+001593**                   BatchTransaction USES, SO THE TWO PROGRAMS
+001594**                   READ THE SAME WAY ON THE CONSOLE AND IN A
+001595**                   PRINTOUT.
+001596**   2026-08-09  DK  LOG THE TWO LEGS OF A TRANSFER AS
+001597**                   TRANSFER-OUT/TRANSFER-IN INSTEAD OF A BARE
+001598**                   "TRANSFER" SO RECONCILIATION AND STATEMENTS
+001599**                   CAN TELL A DEBIT LEG FROM A CREDIT LEG.
+001601**   2026-08-09  DK  REJECT A TRANSFER KEYED WITH THE SAME
+001602**                   ACCOUNT ON BOTH SIDES INSTEAD OF CREDITING
+001603**                   IT TWICE WITH NO OFFSETTING DEBIT. STOP
+001604**                   TERMINATING SILENTLY ON AN UNKNOWN ACCOUNT -
+001605**                   LOG THE REJECTION LIKE EVERY OTHER ONE, AND
+001606**                   CHECK FILE STATUS RIGHT AFTER EVERY OPEN.
+001607**   2026-08-09  DK  A FAILED REWRITE OF EITHER LEG OF A TRANSFER
+001608**                   NO LONGER FALLS THROUGH AS "POSTED" - A
+001609**                   FAILED SOURCE REWRITE FLIPS THE STATUS TO
+001610**                   REJECTED-UPDATE-FAILED AND SKIPS THE CREDIT
+001611**                   LEG; A FAILED DESTINATION REWRITE BACKS THE
+001612**                   SOURCE DEBIT BACK OUT AND LOGS BOTH LEGS AS
+001613**                   REJECTED-TRANSFER-BACKED-OUT.
+001600***************************************************************
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID. ProcessTransaction.
+001900 AUTHOR. D. KOWALSKI.
+002000 INSTALLATION. MIDSTATE-SAVINGS-DP.
+002100 DATE-WRITTEN. 2019-03-11.
+002200 DATE-COMPILED.
+
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMSTR"
+002700         ORGANIZATION IS INDEXED
+002800         ACCESS MODE IS DYNAMIC
+002900         RECORD KEY IS AM-USER
+003000         FILE STATUS IS WS-ACCT-STATUS.
+003010     SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANLOG"
+003020         ORGANIZATION IS SEQUENTIAL
+003030         FILE STATUS IS WS-LOG-STATUS.
+
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  ACCOUNT-MASTER-FILE
+003400         LABEL RECORDS ARE STANDARD.
+003410     COPY ACCTMSTR.
+
+003710 FD  TRANSACTION-LOG-FILE
+003720         LABEL RECORDS ARE STANDARD.
+003725     COPY TRANLOG.
+
+003800 WORKING-STORAGE SECTION.
+003900*TRANSACTION WORK AREA - ONE TRANSACTION PER RUN.
+003910     COPY TRANDATA.
+
+004600*FILE STATUS AND SWITCHES.
+004700 01  WS-ACCT-STATUS           PIC X(02).
+004800         88  WS-ACCT-OK           VALUE "00".
+004810 01  WS-LOG-STATUS            PIC X(02).
+004820         88  WS-LOG-OK            VALUE "00".
+004900 01  WS-ABORT-SWITCH          PIC X(01)     VALUE "N".
+005000         88  WS-ABORT             VALUE "Y".
+005100         88  WS-NO-ABORT          VALUE "N".
+005110 01  WS-TO-LEG-SWITCH         PIC X(01)     VALUE "N".
+005120         88  WS-TO-LEG-ATTEMPTED  VALUE "Y".
+
+005200 PROCEDURE DIVISION.
+
+005300*----------------------------------------------------------------
+005400*0000-MAIN-PROCESS.
+005500*----------------------------------------------------------------
+005600 0000-MAIN-PROCESS.
+005700         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005800         PERFORM 2000-READ-ACCOUNT THRU 2000-EXIT.
+005910         IF WS-NO-ABORT AND T-Type = "TRANSFER"
+005920                     AND T-ToUser = T-User
+005930             MOVE T-CurrentBalance TO T-Result
+005940             MOVE "REJECTED-SAME-ACCOUNT" TO T-Status
+005950             DISPLAY "TRANSACTION REJECTED: SAME ACCOUNT " T-User
+005960             SET WS-ABORT TO TRUE
+005970         END-IF.
+006010         IF WS-NO-ABORT AND T-Type = "TRANSFER"
+006020             PERFORM 2100-READ-TO-ACCOUNT THRU 2100-EXIT
+006030         END-IF.
+006040         IF WS-NO-ABORT
+006100             PERFORM 3000-PROCESS-TRANSACTION THRU 3000-EXIT
+006200             PERFORM 4000-UPDATE-ACCOUNT THRU 4000-EXIT
+006201             IF T-Type = "TRANSFER" AND T-Status-Posted
+006202                 PERFORM 4100-UPDATE-TO-ACCOUNT THRU 4100-EXIT
+006204                 SET WS-TO-LEG-ATTEMPTED TO TRUE
+006203             END-IF
+006205         END-IF.
+006210         PERFORM 5000-WRITE-LOG THRU 5000-EXIT.
+006220         IF WS-TO-LEG-ATTEMPTED
+006230             PERFORM 5100-WRITE-TO-LOG THRU 5100-EXIT
+006240         END-IF.
+
+006300 9999-TERMINATE.
+006400         PERFORM 9500-CLOSE-FILES THRU 9500-EXIT.
+006500         STOP RUN.
+
+006600*----------------------------------------------------------------
+006700*1000-INITIALIZE - OPEN FILES AND ACCEPT THE TRANSACTION.
+006800*----------------------------------------------------------------
+006900 1000-INITIALIZE.
+007000         OPEN I-O ACCOUNT-MASTER-FILE.
+007001         IF NOT WS-ACCT-OK
+007002             DISPLAY "ACCOUNT MASTER OPEN FAILED, STATUS: "
+007003                 WS-ACCT-STATUS
+007004             STOP RUN
+007005         END-IF.
+007010         OPEN EXTEND TRANSACTION-LOG-FILE.
+007011         IF NOT WS-LOG-OK
+007012             DISPLAY "TRANSACTION LOG OPEN FAILED, STATUS: "
+007013                 WS-LOG-STATUS
+007014             STOP RUN
+007015         END-IF.
+007100         ACCEPT T-User FROM CONSOLE.
+007200         ACCEPT T-Transaction FROM CONSOLE.
+007300         ACCEPT T-Type FROM CONSOLE.
+007310         IF T-Type = "TRANSFER"
+007320             ACCEPT T-ToUser FROM CONSOLE
+007330         END-IF.
+007400 1000-EXIT.
+007500         EXIT.
+
+007600*----------------------------------------------------------------
+007700*2000-READ-ACCOUNT - PULL THE REAL CURRENT BALANCE OFF THE
+007800*MASTER INSTEAD OF HAVING THE OPERATOR KEY IT IN.
+007900*----------------------------------------------------------------
+008000 2000-READ-ACCOUNT.
+008100         MOVE T-User TO AM-USER.
+008200         READ ACCOUNT-MASTER-FILE
+008300             INVALID KEY
+008400                 DISPLAY "ACCOUNT NOT ON MASTER: " T-User
+008410                 MOVE ZERO TO T-CurrentBalance
+008420                 MOVE ZERO TO T-Result
+008430                 MOVE "REJECTED-UNKNOWN-ACCOUNT" TO T-Status
+008500                 SET WS-ABORT TO TRUE
+008550             NOT INVALID KEY
+008800                 MOVE AM-BALANCE TO T-CurrentBalance
+008600         END-READ.
+009000 2000-EXIT.
+009100         EXIT.
+
+009110*----------------------------------------------------------------
+009120*2100-READ-TO-ACCOUNT - PULL THE DESTINATION BALANCE FOR A
+009130*TRANSFER OFF THE MASTER.
+009140*----------------------------------------------------------------
+009150 2100-READ-TO-ACCOUNT.
+009160         MOVE T-ToUser TO AM-USER.
+009170         READ ACCOUNT-MASTER-FILE
+009180             INVALID KEY
+009190                 DISPLAY "ACCOUNT NOT ON MASTER: " T-ToUser
+009191                 MOVE ZERO TO T-ToBalance
+009192                 MOVE T-CurrentBalance TO T-Result
+009193                 MOVE "REJECTED-UNKNOWN-ACCOUNT" TO T-Status
+009200                 SET WS-ABORT TO TRUE
+009201             NOT INVALID KEY
+009230                 MOVE AM-BALANCE TO T-ToBalance
+009210         END-READ.
+009250 2100-EXIT.
+009260         EXIT.
+
+009200*----------------------------------------------------------------
+009300*3000-PROCESS-TRANSACTION - APPLY THE DEPOSIT OR WITHDRAWAL.
+009400*----------------------------------------------------------------
+009500 3000-PROCESS-TRANSACTION.
+009600         DISPLAY "User: " T-User.
+009700         DISPLAY "Current Balance: " T-CurrentBalance.
+009800         DISPLAY "Transaction: " T-Transaction.
+009900         DISPLAY "Type: " T-Type.
+
+010000         EVALUATE T-Type
+010100           WHEN "DEPOSIT"
+010200             COMPUTE T-Result = T-CurrentBalance + T-Transaction
+010210             MOVE "POSTED" TO T-Status
+010300             DISPLAY "Deposit block entered."
+010400           WHEN "WITHDRAW"
+010410           IF T-Transaction > T-CurrentBalance
+010420             MOVE T-CurrentBalance TO T-Result
+010430             MOVE "REJECTED-INSUFFICIENT-FUNDS" TO T-Status
+010440             DISPLAY "TRANSACTION REJECTED: INSUFF FUNDS " T-User
+010450           ELSE
+010500             COMPUTE T-Result = T-CurrentBalance - T-Transaction
+010460             MOVE "POSTED" TO T-Status
+010600             DISPLAY "Withdraw block entered."
+010470           END-IF
+010471           WHEN "TRANSFER"
+010472           IF T-Transaction > T-CurrentBalance
+010473             MOVE T-CurrentBalance TO T-Result
+010474             MOVE "REJECTED-INSUFFICIENT-FUNDS" TO T-Status
+010475             DISPLAY "TRANSACTION REJECTED: INSUFF FUNDS " T-User
+010476           ELSE
+010477             COMPUTE T-Result = T-CurrentBalance - T-Transaction
+010478             COMPUTE T-ToResult = T-ToBalance + T-Transaction
+010479             MOVE "POSTED" TO T-Status
+010480             DISPLAY "Transfer block entered."
+010481           END-IF
+010480           WHEN OTHER
+010490             MOVE T-CurrentBalance TO T-Result
+010495             MOVE "REJECTED-INVALID-TYPE" TO T-Status
+010496             DISPLAY "TRANSACTION REJECTED: INVALID TYPE " T-Type
+010700         END-EVALUATE.
+
+010800         DISPLAY "Result: " T-Result.
+010810         DISPLAY "Status: " T-Status.
+010900 3000-EXIT.
+011000         EXIT.
+
+011100*----------------------------------------------------------------
+011200*4000-UPDATE-ACCOUNT - REWRITE THE MASTER WITH THE NEW BALANCE.
+011300*----------------------------------------------------------------
+011400 4000-UPDATE-ACCOUNT.
+011410         IF T-Status-Posted
+011420             MOVE T-User TO AM-USER
+011500             MOVE T-Result TO AM-BALANCE
+011600             REWRITE ACCOUNT-MASTER-RECORD
+011700                 INVALID KEY
+011800                     DISPLAY "REWRITE FAILED FOR ACCOUNT: " T-User
+011810                     MOVE "REJECTED-UPDATE-FAILED" TO T-Status
+011820                     MOVE T-CurrentBalance TO T-Result
+011900             END-REWRITE
+011910         END-IF.
+012000 4000-EXIT.
+012100         EXIT.
+
+012110*----------------------------------------------------------------
+012120*4100-UPDATE-TO-ACCOUNT - REWRITE THE DESTINATION MASTER RECORD
+012130*FOR A POSTED TRANSFER.  IF THE DESTINATION REWRITE FAILS, THE
+012131*SOURCE DEBIT ALREADY APPLIED BY 4000-UPDATE-ACCOUNT IS BACKED
+012132*OUT SO MONEY DOES NOT VANISH FROM ONE ACCOUNT WITHOUT LANDING
+012133*IN THE OTHER.
+012140*----------------------------------------------------------------
+012150 4100-UPDATE-TO-ACCOUNT.
+012160         MOVE T-ToUser TO AM-USER.
+012170         MOVE T-ToResult TO AM-BALANCE.
+012180         REWRITE ACCOUNT-MASTER-RECORD
+012190             INVALID KEY
+012200                 DISPLAY "REWRITE FAILED FOR ACCOUNT: " T-ToUser
+012201                 MOVE "REJECTED-TRANSFER-BACKED-OUT" TO T-Status
+012202                 MOVE T-ToBalance TO T-ToResult
+012203                 MOVE T-CurrentBalance TO T-Result
+012204                 PERFORM 4200-BACKOUT-SOURCE THRU 4200-EXIT
+012210         END-REWRITE.
+012220 4100-EXIT.
+012230         EXIT.
+
+012240*----------------------------------------------------------------
+012241*4200-BACKOUT-SOURCE - THE DESTINATION LEG OF A TRANSFER FAILED
+012242*TO REWRITE, SO PUT THE SOURCE ACCOUNT BACK THE WAY IT WAS
+012243*BEFORE 4000-UPDATE-ACCOUNT DEBITED IT.
+012244*----------------------------------------------------------------
+012245 4200-BACKOUT-SOURCE.
+012246         MOVE T-User TO AM-USER.
+012247         MOVE T-CurrentBalance TO AM-BALANCE.
+012248         REWRITE ACCOUNT-MASTER-RECORD
+012249             INVALID KEY
+012250                 DISPLAY "BACKOUT REWRITE FAILED FOR ACCOUNT: "
+012251                     T-User
+012252         END-REWRITE.
+012253 4200-EXIT.
+012254         EXIT.
+
+012200*----------------------------------------------------------------
+012300*9500-CLOSE-FILES.
+012400*----------------------------------------------------------------
+012500 9500-CLOSE-FILES.
+012600         CLOSE ACCOUNT-MASTER-FILE.
+012610         CLOSE TRANSACTION-LOG-FILE.
+012700 9500-EXIT.
+012800         EXIT.
+
+012900*----------------------------------------------------------------
+013000*5000-WRITE-LOG - APPEND AN AUDIT RECORD FOR THIS RUN, POSTED
+013100*OR REJECTED, SO A DISPUTED BALANCE CAN BE RECONSTRUCTED.
+013200*----------------------------------------------------------------
+013300 5000-WRITE-LOG.
+013400         ACCEPT TL-DATE FROM DATE YYYYMMDD.
+013500         ACCEPT TL-TIME FROM TIME.
+013600         MOVE T-User             TO TL-User.
+013610         IF T-Type = "TRANSFER"
+013620             MOVE "TRANSFER-OUT"  TO TL-Type
+013630         ELSE
+013640             MOVE T-Type          TO TL-Type
+013650         END-IF.
+013800         MOVE T-Transaction      TO TL-Transaction.
+013900         MOVE T-CurrentBalance   TO TL-Current-Balance.
+014000         MOVE T-Result           TO TL-Result.
+014100         MOVE T-Status           TO TL-Status.
+014200         WRITE TRANSACTION-LOG-RECORD.
+014250         IF NOT WS-LOG-OK
+014260             DISPLAY "LOG WRITE FAILED FOR: " T-User
+014270         END-IF.
+014600 5000-EXIT.
+014700         EXIT.
+
+014710*----------------------------------------------------------------
+014720*5100-WRITE-TO-LOG - APPEND THE CREDIT LEG OF A POSTED TRANSFER
+014730*AGAINST THE DESTINATION ACCOUNT.
+014740*----------------------------------------------------------------
+014750 5100-WRITE-TO-LOG.
+014760         ACCEPT TL-DATE FROM DATE YYYYMMDD.
+014770         ACCEPT TL-TIME FROM TIME.
+014780         MOVE T-ToUser           TO TL-User.
+014785         MOVE "TRANSFER-IN"      TO TL-Type.
+014800         MOVE T-Transaction      TO TL-Transaction.
+014810         MOVE T-ToBalance        TO TL-Current-Balance.
+014820         MOVE T-ToResult         TO TL-Result.
+014830         MOVE T-Status           TO TL-Status.
+014840         WRITE TRANSACTION-LOG-RECORD.
+014850         IF NOT WS-LOG-OK
+014860             DISPLAY "LOG WRITE FAILED FOR: " T-ToUser
+014870         END-IF.
+014880 5100-EXIT.
+014890         EXIT.
