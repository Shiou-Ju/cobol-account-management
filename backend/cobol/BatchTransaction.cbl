@@ -0,0 +1,335 @@
+000100***************************************************************
+000200** PROGRAM-ID : BatchTransaction
+000300** AUTHOR     : D. KOWALSKI  -  DEPOSIT ACCOUNTING GROUP
+000400** INSTALLATION: MIDSTATE SAVINGS - DATA PROCESSING
+000500** DATE-WRITTEN: 2026-08-09
+000600** DATE-COMPILED:
+000700**--------------------------------------------------------------
+000800** REMARKS.
+000900**   END-OF-DAY BATCH DRIVER.  READS THE TRANSACTION INPUT FILE
+001000**   ONE RECORD AT A TIME AND POSTS EACH DEPOSIT OR WITHDRAWAL
+001100**   AGAINST THE ACCOUNT MASTER, THE SAME WAY ProcessTransaction
+001200**   DOES FOR A SINGLE, OPERATOR-KEYED TRANSACTION.  EVERY
+001300**   TRANSACTION - POSTED OR REJECTED - IS APPENDED TO THE
+001400**   TRANSACTION LOG FOR THE AUDIT TRAIL.
+001500**--------------------------------------------------------------
+001600** MODIFICATION HISTORY.
+001700**   2026-08-09  DK  INITIAL VERSION.
+001710**   2026-08-09  DK  CHECKPOINT THE LAST SEQUENCE NUMBER POSTED
+001720**                   SO A RERUN AFTER AN ABEND RESTARTS PAST
+001730**                   WORK ALREADY APPLIED TO THE MASTER INSTEAD
+001740**                   OF RE-KEYING EVERYTHING FROM A BACKUP.
+001750**   2026-08-09  DK  SWITCH THE ACCOUNT MASTER, TRANSACTION LOG
+001760**                   AND TRANSACTION WORK AREA TO THE SHARED
+001770**                   COPYBOOKS SO EVERY PROGRAM STAYS IN SYNC.
+001780**   2026-08-09  DK  MOVE THE CHECKPOINT REWRITE AHEAD OF THE
+001790**                   ACCOUNT MASTER UPDATE FOR EACH TRANSACTION -
+001791**                   CHECKPOINTING AFTER THE MASTER REWRITE MEANT
+001792**                   AN ABEND BETWEEN THE TWO LEFT THE MASTER
+001793**                   ALREADY POSTED BUT THE CHECKPOINT NOT MOVED,
+001794**                   SO A RESTART WOULD POST THE SAME TRANSACTION
+001795**                   AGAIN. CHECKPOINTING FIRST MEANS THE WORST A
+001796**                   RESTART CAN DO IS SKIP A TRANSACTION THAT
+001797**                   NEVER MADE IT TO THE MASTER, WHICH SHOWS UP
+001798**                   AS A SKIP COUNT AND IS SAFE TO FIX BY HAND.
+001799**   2026-08-09  DK  CHECK FILE STATUS RIGHT AFTER EVERY OPEN
+001800**                   INSTEAD OF ONLY AFTER READ/WRITE, SO A
+001801**                   MISSING OR MISALLOCATED DATASET FAILS
+001802**                   CLEANLY AT STARTUP.
+001803**   2026-08-09  DK  KEY THE CHECKPOINT RECORD BY RUN DATE INSTEAD
+001804**                   OF A SINGLE CONSTANT RUN-ID - TI-SEQ-NUM
+001805**                   RESTARTS AT 1 EVERY DAY IN THE DAILY INPUT
+001806**                   FILE, SO A CONSTANT KEY MADE THE NEXT DAY'S
+001807**                   RUN LOAD YESTERDAY'S LAST SEQUENCE AND SKIP
+001808**                   EVERY RECORD.  ONE CHECKPOINT ROW PER RUN
+001809**                   DATE FIXES THIS AND STILL PROTECTS A SAME-
+001810**                   DAY RESTART AFTER AN ABEND.
+001800***************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. BatchTransaction.
+002100 AUTHOR. D. KOWALSKI.
+002200 INSTALLATION. MIDSTATE-SAVINGS-DP.
+002300 DATE-WRITTEN. 2026-08-09.
+002400 DATE-COMPILED.
+
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMSTR"
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS DYNAMIC
+003100         RECORD KEY IS AM-USER
+003200         FILE STATUS IS WS-ACCT-STATUS.
+003300     SELECT TRANSACTION-INPUT-FILE ASSIGN TO "TRANIN"
+003400         ORGANIZATION IS SEQUENTIAL
+003500         FILE STATUS IS WS-IN-STATUS.
+003600     SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANLOG"
+003700         ORGANIZATION IS SEQUENTIAL
+003800         FILE STATUS IS WS-LOG-STATUS.
+003810     SELECT CHECKPOINT-FILE ASSIGN TO "BATCHCKP"
+003820         ORGANIZATION IS INDEXED
+003830         ACCESS MODE IS DYNAMIC
+003840         RECORD KEY IS CKP-RUN-KEY
+003850         FILE STATUS IS WS-CKP-STATUS.
+
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  ACCOUNT-MASTER-FILE
+004200         LABEL RECORDS ARE STANDARD.
+004210     COPY ACCTMSTR.
+
+004600 FD  TRANSACTION-INPUT-FILE
+004700         LABEL RECORDS ARE STANDARD.
+004800 01  TRANSACTION-INPUT-RECORD.
+004810         05  TI-SEQ-NUM           PIC 9(08).
+004900         05  TI-USER              PIC X(20).
+005000         05  TI-TYPE              PIC X(10).
+005100         05  TI-AMOUNT            PIC 9(10)V99.
+
+005110 FD  CHECKPOINT-FILE
+005120         LABEL RECORDS ARE STANDARD.
+005130 01  CHECKPOINT-RECORD.
+005135         05  CKP-RUN-KEY.
+005136             10  CKP-RUN-ID       PIC X(08).
+005137             10  CKP-RUN-DATE     PIC 9(08).
+005150         05  CKP-LAST-SEQ         PIC 9(08).
+
+005200 FD  TRANSACTION-LOG-FILE
+005300         LABEL RECORDS ARE STANDARD.
+005310     COPY TRANLOG.
+
+006300 WORKING-STORAGE SECTION.
+006400*TRANSACTION WORK AREA - ONE INPUT RECORD AT A TIME.
+006410     COPY TRANDATA.
+
+007600*FILE STATUS AND SWITCHES.
+007700 01  WS-ACCT-STATUS           PIC X(02).
+007800         88  WS-ACCT-OK           VALUE "00".
+007900 01  WS-IN-STATUS             PIC X(02).
+008000         88  WS-IN-OK             VALUE "00".
+008100 01  WS-LOG-STATUS            PIC X(02).
+008200         88  WS-LOG-OK            VALUE "00".
+008210 01  WS-CKP-STATUS            PIC X(02).
+008220         88  WS-CKP-OK            VALUE "00".
+008300 01  WS-EOF-SWITCH            PIC X(01)     VALUE "N".
+008400         88  WS-EOF               VALUE "Y".
+008500         88  WS-NOT-EOF           VALUE "N".
+008600 01  WS-FOUND-SWITCH          PIC X(01)     VALUE "N".
+008700         88  WS-FOUND             VALUE "Y".
+008800         88  WS-NOT-FOUND         VALUE "N".
+008900 01  WS-TRANS-COUNT           PIC 9(07)     VALUE ZERO COMP.
+009000 01  WS-REJECT-COUNT          PIC 9(07)     VALUE ZERO COMP.
+009010 01  WS-SKIP-COUNT            PIC 9(07)     VALUE ZERO COMP.
+009020*LAST TRANSACTION SEQUENCE NUMBER CHECKPOINTED BY A PRIOR RUN.
+009030 01  WS-RESTART-SEQ           PIC 9(08)     VALUE ZERO.
+009040*BUSINESS DATE THIS RUN IS POSTING - THE CHECKPOINT IS KEYED ON
+009050*THIS SO EACH DAY'S INPUT FILE GETS ITS OWN RESTART POINT.
+009060 01  WS-RUN-DATE              PIC 9(08)     VALUE ZERO.
+
+009100 PROCEDURE DIVISION.
+
+009200*----------------------------------------------------------------
+009300*0000-MAIN-PROCESS.
+009400*----------------------------------------------------------------
+009500 0000-MAIN-PROCESS.
+009600         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009700         PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+009800             UNTIL WS-EOF.
+009900         PERFORM 9000-TERMINATE THRU 9000-EXIT.
+010000         STOP RUN.
+
+010100*----------------------------------------------------------------
+010200*1000-INITIALIZE - OPEN FILES AND PRIME THE READ.
+010300*----------------------------------------------------------------
+010400 1000-INITIALIZE.
+010405         DISPLAY "ENTER BUSINESS DATE FOR THIS RUN (YYYYMMDD): ".
+010406         ACCEPT WS-RUN-DATE FROM CONSOLE.
+010410         OPEN I-O CHECKPOINT-FILE.
+010411         IF NOT WS-CKP-OK
+010412             DISPLAY "CHECKPOINT FILE OPEN FAILED, STATUS: "
+010413                 WS-CKP-STATUS
+010414             STOP RUN
+010415         END-IF.
+010420         PERFORM 1200-LOAD-CHECKPOINT THRU 1200-EXIT.
+010500         OPEN I-O ACCOUNT-MASTER-FILE.
+010501         IF NOT WS-ACCT-OK
+010502             DISPLAY "ACCOUNT MASTER OPEN FAILED, STATUS: "
+010503                 WS-ACCT-STATUS
+010504             STOP RUN
+010505         END-IF.
+010600         OPEN INPUT TRANSACTION-INPUT-FILE.
+010601         IF NOT WS-IN-OK
+010602             DISPLAY "TRANSACTION INPUT OPEN FAILED, STATUS: "
+010603                 WS-IN-STATUS
+010604             STOP RUN
+010605         END-IF.
+010700         OPEN EXTEND TRANSACTION-LOG-FILE.
+010701         IF NOT WS-LOG-OK
+010702             DISPLAY "TRANSACTION LOG OPEN FAILED, STATUS: "
+010703                 WS-LOG-STATUS
+010704             STOP RUN
+010705         END-IF.
+010800         PERFORM 1100-READ-INPUT THRU 1100-EXIT.
+010900 1000-EXIT.
+011000         EXIT.
+
+011100 1100-READ-INPUT.
+011200         READ TRANSACTION-INPUT-FILE
+011300             AT END
+011400                 SET WS-EOF TO TRUE
+011500         END-READ.
+011600 1100-EXIT.
+011700         EXIT.
+
+011710*----------------------------------------------------------------
+011720*1200-LOAD-CHECKPOINT - PICK UP WHERE THIS RUN DATE LEFT OFF.
+011730*IF THERE IS NO CHECKPOINT RECORD YET FOR THIS DATE, THIS IS A
+011740*FRESH RUN, SO CREATE ONE STARTING AT SEQUENCE ZERO.
+011750*----------------------------------------------------------------
+011760 1200-LOAD-CHECKPOINT.
+011770         MOVE "BATCHTRN" TO CKP-RUN-ID.
+011775         MOVE WS-RUN-DATE TO CKP-RUN-DATE.
+011780         READ CHECKPOINT-FILE
+011790             INVALID KEY
+011800                 MOVE ZERO TO CKP-LAST-SEQ
+011810                 WRITE CHECKPOINT-RECORD
+011820         END-READ.
+011830         MOVE CKP-LAST-SEQ TO WS-RESTART-SEQ.
+011840         DISPLAY "RESTARTING AFTER SEQUENCE: " WS-RESTART-SEQ.
+011850 1200-EXIT.
+011860         EXIT.
+
+011800*----------------------------------------------------------------
+011900*2000-PROCESS-TRANSACTION - ONE INPUT RECORD THROUGH THE SAME
+012000*DEPOSIT/WITHDRAW LOGIC AS THE ONLINE PROGRAM.
+012100*----------------------------------------------------------------
+012200 2000-PROCESS-TRANSACTION.
+012210         IF TI-SEQ-NUM > WS-RESTART-SEQ
+012220             PERFORM 2200-POST-ONE-TRANSACTION THRU 2200-EXIT
+012230         ELSE
+012240             ADD 1 TO WS-SKIP-COUNT
+012250         END-IF.
+013600         PERFORM 1100-READ-INPUT THRU 1100-EXIT.
+013700 2000-EXIT.
+013800         EXIT.
+
+013810 2200-POST-ONE-TRANSACTION.
+012300         MOVE TI-USER TO T-User.
+012400         MOVE TI-TYPE TO T-Type.
+012500         MOVE TI-AMOUNT TO T-Transaction.
+012510         PERFORM 6000-UPDATE-CHECKPOINT THRU 6000-EXIT.
+012600         PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT.
+012700         IF WS-FOUND
+012800             PERFORM 3000-APPLY-TRANSACTION THRU 3000-EXIT
+012900             PERFORM 4000-UPDATE-ACCOUNT THRU 4000-EXIT
+013000         END-IF.
+013100         PERFORM 5000-WRITE-LOG THRU 5000-EXIT.
+013200         ADD 1 TO WS-TRANS-COUNT.
+013300         IF T-Status-Rejected
+013400             ADD 1 TO WS-REJECT-COUNT
+013500         END-IF.
+013820 2200-EXIT.
+013830         EXIT.
+
+013900 2100-READ-ACCOUNT.
+014000         MOVE T-User TO AM-USER.
+014100         SET WS-NOT-FOUND TO TRUE.
+014200         READ ACCOUNT-MASTER-FILE
+014300             INVALID KEY
+014400                 DISPLAY "ACCOUNT NOT ON MASTER: " T-User
+014500                 MOVE ZERO TO T-CurrentBalance
+014600                 MOVE ZERO TO T-Result
+014700                 MOVE "REJECTED-UNKNOWN-ACCOUNT" TO T-Status
+014800             NOT INVALID KEY
+014900                 SET WS-FOUND TO TRUE
+015000                 MOVE AM-BALANCE TO T-CurrentBalance
+015100         END-READ.
+015200 2100-EXIT.
+015300         EXIT.
+
+015400*----------------------------------------------------------------
+015500*3000-APPLY-TRANSACTION - SAME EVALUATE AS ProcessTransaction.
+015600*----------------------------------------------------------------
+015700 3000-APPLY-TRANSACTION.
+015800         EVALUATE T-Type
+015900           WHEN "DEPOSIT"
+016000             COMPUTE T-Result = T-CurrentBalance + T-Transaction
+016100             MOVE "POSTED" TO T-Status
+016200           WHEN "WITHDRAW"
+016300           IF T-Transaction > T-CurrentBalance
+016400             MOVE T-CurrentBalance TO T-Result
+016500             MOVE "REJECTED-INSUFFICIENT-FUNDS" TO T-Status
+016600           ELSE
+016700             COMPUTE T-Result = T-CurrentBalance - T-Transaction
+016800             MOVE "POSTED" TO T-Status
+016900           END-IF
+017000           WHEN OTHER
+017100             MOVE T-CurrentBalance TO T-Result
+017200             MOVE "REJECTED-INVALID-TYPE" TO T-Status
+017300             DISPLAY "TRANSACTION REJECTED: INVALID TYPE " T-Type
+017400         END-EVALUATE.
+017500 3000-EXIT.
+017600         EXIT.
+
+017700*----------------------------------------------------------------
+017800*4000-UPDATE-ACCOUNT - REWRITE THE MASTER FOR A POSTED ITEM ONLY.
+017900*----------------------------------------------------------------
+018000 4000-UPDATE-ACCOUNT.
+018100         IF T-Status-Posted
+018200             MOVE T-Result TO AM-BALANCE
+018300             REWRITE ACCOUNT-MASTER-RECORD
+018400                 INVALID KEY
+018500                     DISPLAY "REWRITE FAILED FOR ACCOUNT: " T-User
+018600             END-REWRITE
+018700         END-IF.
+018800 4000-EXIT.
+018900         EXIT.
+
+019000*----------------------------------------------------------------
+019100*5000-WRITE-LOG - APPEND THE AUDIT RECORD, POSTED OR REJECTED.
+019200*----------------------------------------------------------------
+019300 5000-WRITE-LOG.
+019400         ACCEPT TL-DATE FROM DATE YYYYMMDD.
+019500         ACCEPT TL-TIME FROM TIME.
+019600         MOVE T-User             TO TL-User.
+019700         MOVE T-Type             TO TL-Type.
+019800         MOVE T-Transaction      TO TL-Transaction.
+019900         MOVE T-CurrentBalance   TO TL-Current-Balance.
+020000         MOVE T-Result           TO TL-Result.
+020100         MOVE T-Status           TO TL-Status.
+020200         WRITE TRANSACTION-LOG-RECORD.
+020300         IF NOT WS-LOG-OK
+020400             DISPLAY "LOG WRITE FAILED FOR: " T-User
+020500         END-IF.
+020600 5000-EXIT.
+020700         EXIT.
+
+020710*----------------------------------------------------------------
+020720*6000-UPDATE-CHECKPOINT - RECORD THE SEQUENCE NUMBER THIS
+020730*TRANSACTION IS ABOUT TO BE POSTED UNDER BEFORE THE MASTER IS
+020740*TOUCHED, SO AN ABEND PARTWAY THROUGH POSTING SKIPS THE
+020741*TRANSACTION ON RESTART INSTEAD OF RISKING A DOUBLE POST.
+020750*----------------------------------------------------------------
+020760 6000-UPDATE-CHECKPOINT.
+020770         MOVE TI-SEQ-NUM TO CKP-LAST-SEQ.
+020780         REWRITE CHECKPOINT-RECORD
+020790             INVALID KEY
+020800                 DISPLAY "CHECKPOINT REWRITE FAILED AT SEQ: "
+020810                     TI-SEQ-NUM
+020820         END-REWRITE.
+020830 6000-EXIT.
+020840         EXIT.
+
+020800*----------------------------------------------------------------
+020900*9000-TERMINATE - REPORT COUNTS AND CLOSE UP.
+021000*----------------------------------------------------------------
+021100 9000-TERMINATE.
+021200         DISPLAY "BATCH TRANSACTIONS PROCESSED: " WS-TRANS-COUNT.
+021300         DISPLAY "BATCH TRANSACTIONS REJECTED : " WS-REJECT-COUNT.
+021310         DISPLAY "BATCH TRANSACTIONS SKIPPED  : " WS-SKIP-COUNT.
+021400         CLOSE ACCOUNT-MASTER-FILE.
+021500         CLOSE TRANSACTION-INPUT-FILE.
+021600         CLOSE TRANSACTION-LOG-FILE.
+021610         CLOSE CHECKPOINT-FILE.
+021700 9000-EXIT.
+021800         EXIT.
