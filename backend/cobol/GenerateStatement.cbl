@@ -0,0 +1,229 @@
+000100***************************************************************
+000200** PROGRAM-ID : GenerateStatement
+000300** AUTHOR     : D. KOWALSKI  -  DEPOSIT ACCOUNTING GROUP
+000400** INSTALLATION: MIDSTATE SAVINGS - DATA PROCESSING
+000500** DATE-WRITTEN: 2026-08-09
+000600** DATE-COMPILED:
+000700**--------------------------------------------------------------
+000800** REMARKS.
+000900**   PRINTS A PER-ACCOUNT STATEMENT FROM THE TRANSACTION LOG -
+001000**   DATE, TYPE, AMOUNT AND RUNNING BALANCE FOR EACH ENTRY, PLUS
+001100**   THE OPENING AND CLOSING BALANCE FOR THE PERIOD COVERED BY
+001200**   THE LOG, SO A CUSTOMER CAN BE HANDED A STATEMENT ON REQUEST.
+001300**--------------------------------------------------------------
+001400** MODIFICATION HISTORY.
+001500**   2026-08-09  DK  INITIAL VERSION.
+001510**   2026-08-09  DK  SWITCH THE TRANSACTION LOG RECORD TO THE
+001520**                   SHARED COPYBOOK SO EVERY PROGRAM STAYS IN
+001530**                   SYNC.
+001540**   2026-08-09  DK  WIDEN RPT-TYPE AND RPT-STATUS TO MATCH THE
+001550**                   WIDENED TL-TYPE/TL-STATUS IN TRANLOG SO
+001560**                   TRANSFER-OUT/TRANSFER-IN AND THE LONGER
+001570**                   REJECT STATUSES PRINT WITHOUT TRUNCATION.
+001580**   2026-08-09  DK  SCOPE THE STATEMENT TO ONE OPERATOR-
+001581**                   SUPPLIED YYYYMM PERIOD SINCE THE LOG IS
+001582**                   NEVER ROTATED - WITHOUT THIS A "STATEMENT"
+001583**                   COVERED THE ACCOUNT'S ENTIRE HISTORY
+001584**                   INSTEAD OF ONE MONTH.  ALSO CHECK FILE
+001585**                   STATUS RIGHT AFTER EVERY OPEN INSTEAD OF
+001586**                   ONLY AFTER READ/WRITE.
+001587**   2026-08-09  DK  CHECK FILE STATUS AFTER EVERY REPORT WRITE
+001588**                   TOO, NOT JUST AFTER OPENS.
+001600***************************************************************
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID. GenerateStatement.
+001900 AUTHOR. D. KOWALSKI.
+002000 INSTALLATION. MIDSTATE-SAVINGS-DP.
+002100 DATE-WRITTEN. 2026-08-09.
+002200 DATE-COMPILED.
+
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANLOG"
+002700         ORGANIZATION IS SEQUENTIAL
+002800         FILE STATUS IS WS-LOG-STATUS.
+002900     SELECT REPORT-FILE ASSIGN TO "STMTRPT"
+003000         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS IS WS-RPT-STATUS.
+
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  TRANSACTION-LOG-FILE
+003500         LABEL RECORDS ARE STANDARD.
+003510     COPY TRANLOG.
+
+004500 FD  REPORT-FILE
+004600         LABEL RECORDS ARE STANDARD
+004700         RECORD CONTAINS 133 CHARACTERS.
+004800 01  REPORT-RECORD               PIC X(133).
+
+004900 WORKING-STORAGE SECTION.
+005000*ACCOUNT THIS RUN IS PRINTING A STATEMENT FOR.
+005100 01  WS-STMT-USER                PIC X(20).
+
+005110*STATEMENT PERIOD, YYYYMM - OPERATOR-SUPPLIED SINCE THE LOG IS
+005120*NEVER ROTATED AND HOLDS EVERY MONTH EVER RUN.
+005130 01  WS-STMT-PERIOD              PIC 9(06).
+
+005200*RUNNING TOTALS FOR THE PERIOD COVERED BY THE LOG.
+005300 01  WS-OPENING-BALANCE          PIC 9(10)V99  VALUE ZERO.
+005400 01  WS-RUNNING-BALANCE          PIC 9(10)V99  VALUE ZERO.
+005500 01  WS-LINE-COUNT               PIC 9(07)     VALUE ZERO COMP.
+
+005600*FILE STATUS AND SWITCHES.
+005700 01  WS-LOG-STATUS                PIC X(02).
+005800         88  WS-LOG-OK                VALUE "00".
+005900 01  WS-RPT-STATUS                PIC X(02).
+006000         88  WS-RPT-OK                VALUE "00".
+006100 01  WS-EOF-SWITCH                PIC X(01)     VALUE "N".
+006200         88  WS-EOF                   VALUE "Y".
+006300         88  WS-NOT-EOF               VALUE "N".
+006400 01  WS-SEEN-SWITCH               PIC X(01)     VALUE "N".
+006500         88  WS-SEEN                  VALUE "Y".
+006600         88  WS-NOT-SEEN              VALUE "N".
+
+006700*REPORT LINE LAYOUTS.
+006800 01  RPT-HEADING-1.
+006900         05  FILLER  PIC X(20) VALUE "ACCOUNT STATEMENT -".
+007000         05  RPT-HEAD-USER PIC X(20).
+007100 01  RPT-HEADING-2.
+007200         05  FILLER  PIC X(10) VALUE "DATE".
+007300         05  FILLER  PIC X(12) VALUE "TYPE".
+007400         05  FILLER  PIC X(18) VALUE "AMOUNT".
+007500         05  FILLER  PIC X(18) VALUE "BALANCE".
+007600         05  FILLER  PIC X(28) VALUE "STATUS".
+007700 01  RPT-DETAIL-LINE.
+007800         05  RPT-DATE             PIC 9(08).
+007900         05  FILLER               PIC X(02) VALUE SPACES.
+008000         05  RPT-TYPE             PIC X(12).
+008100         05  FILLER               PIC X(02) VALUE SPACES.
+008200         05  RPT-AMOUNT           PIC Z,ZZZ,ZZZ,ZZ9.99.
+008300         05  FILLER               PIC X(02) VALUE SPACES.
+008400         05  RPT-BALANCE          PIC Z,ZZZ,ZZZ,ZZ9.99.
+008500         05  FILLER               PIC X(02) VALUE SPACES.
+008600         05  RPT-STATUS           PIC X(28).
+008700 01  RPT-NO-ACTIVITY-LINE.
+008800         05  FILLER  PIC X(40) VALUE
+008900             "NO ACTIVITY FOUND FOR THIS ACCOUNT.".
+009000 01  RPT-SUMMARY-LINE.
+009100         05  FILLER  PIC X(18) VALUE "OPENING BALANCE".
+009200         05  RPT-SUMMARY-OPENING  PIC Z,ZZZ,ZZZ,ZZ9.99.
+009300         05  FILLER               PIC X(04) VALUE SPACES.
+009400         05  FILLER  PIC X(18) VALUE "CLOSING BALANCE".
+009500         05  RPT-SUMMARY-CLOSING  PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+009600 PROCEDURE DIVISION.
+
+009700*----------------------------------------------------------------
+009800*0000-MAIN-PROCESS.
+009900*----------------------------------------------------------------
+010000 0000-MAIN-PROCESS.
+010100         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010200         PERFORM 2000-PROCESS-LOG THRU 2000-EXIT
+010300             UNTIL WS-EOF.
+010400         PERFORM 3000-PRINT-TRAILER THRU 3000-EXIT.
+010500         PERFORM 9000-TERMINATE THRU 9000-EXIT.
+010600         STOP RUN.
+
+010700*----------------------------------------------------------------
+010800*1000-INITIALIZE - GET THE ACCOUNT, OPEN FILES, PRINT HEADINGS.
+010900*----------------------------------------------------------------
+011000 1000-INITIALIZE.
+011100         DISPLAY "ENTER ACCOUNT FOR STATEMENT: ".
+011200         ACCEPT WS-STMT-USER FROM CONSOLE.
+011210         DISPLAY "ENTER STATEMENT PERIOD (YYYYMM): ".
+011220         ACCEPT WS-STMT-PERIOD FROM CONSOLE.
+011300         OPEN INPUT TRANSACTION-LOG-FILE.
+011310         IF NOT WS-LOG-OK
+011320             DISPLAY "TRANSACTION LOG OPEN FAILED, STATUS: "
+011330                 WS-LOG-STATUS
+011340             STOP RUN
+011350         END-IF.
+011400         OPEN OUTPUT REPORT-FILE.
+011410         IF NOT WS-RPT-OK
+011420             DISPLAY "REPORT FILE OPEN FAILED, STATUS: "
+011430                 WS-RPT-STATUS
+011440             STOP RUN
+011450         END-IF.
+011500         MOVE WS-STMT-USER TO RPT-HEAD-USER.
+011600         WRITE REPORT-RECORD FROM RPT-HEADING-1.
+011610         IF NOT WS-RPT-OK
+011620             DISPLAY "REPORT WRITE FAILED, STATUS: " WS-RPT-STATUS
+011630         END-IF.
+011700         WRITE REPORT-RECORD FROM RPT-HEADING-2.
+011710         IF NOT WS-RPT-OK
+011720             DISPLAY "REPORT WRITE FAILED, STATUS: " WS-RPT-STATUS
+011730         END-IF.
+011800         PERFORM 1100-READ-LOG THRU 1100-EXIT.
+011900 1000-EXIT.
+012000         EXIT.
+
+012100 1100-READ-LOG.
+012200         READ TRANSACTION-LOG-FILE
+012300             AT END
+012400                 SET WS-EOF TO TRUE
+012500         END-READ.
+012600 1100-EXIT.
+012700         EXIT.
+
+012800*----------------------------------------------------------------
+012900*2000-PROCESS-LOG - PICK UP ONLY THE ENTRIES FOR THIS ACCOUNT.
+013000*----------------------------------------------------------------
+013100 2000-PROCESS-LOG.
+013200         IF TL-USER = WS-STMT-USER
+013210                     AND TL-DATE (1:6) = WS-STMT-PERIOD
+013300             PERFORM 2100-PRINT-DETAIL THRU 2100-EXIT
+013400         END-IF.
+013500         PERFORM 1100-READ-LOG THRU 1100-EXIT.
+013600 2000-EXIT.
+013700         EXIT.
+
+013800 2100-PRINT-DETAIL.
+013900         IF WS-NOT-SEEN
+014000             MOVE TL-CURRENT-BALANCE TO WS-OPENING-BALANCE
+014100             MOVE TL-CURRENT-BALANCE TO WS-RUNNING-BALANCE
+014200             SET WS-SEEN TO TRUE
+014300         END-IF.
+014400         IF TL-STATUS = "POSTED"
+014500             MOVE TL-RESULT TO WS-RUNNING-BALANCE
+014600         END-IF.
+014700         MOVE TL-DATE            TO RPT-DATE.
+014800         MOVE TL-TYPE            TO RPT-TYPE.
+014900         MOVE TL-TRANSACTION     TO RPT-AMOUNT.
+015000         MOVE WS-RUNNING-BALANCE TO RPT-BALANCE.
+015100         MOVE TL-STATUS          TO RPT-STATUS.
+015200         WRITE REPORT-RECORD FROM RPT-DETAIL-LINE.
+015210         IF NOT WS-RPT-OK
+015220             DISPLAY "REPORT WRITE FAILED, STATUS: " WS-RPT-STATUS
+015230         END-IF.
+015300         ADD 1 TO WS-LINE-COUNT.
+015400 2100-EXIT.
+015500         EXIT.
+
+015600*----------------------------------------------------------------
+015700*3000-PRINT-TRAILER - OPENING/CLOSING SUMMARY, OR A NO-ACTIVITY
+015800*NOTE IF THE ACCOUNT NEVER SHOWED UP IN THE LOG.
+015900*----------------------------------------------------------------
+016000 3000-PRINT-TRAILER.
+016100         IF WS-LINE-COUNT = ZERO
+016200             WRITE REPORT-RECORD FROM RPT-NO-ACTIVITY-LINE
+016300         ELSE
+016400             MOVE WS-OPENING-BALANCE TO RPT-SUMMARY-OPENING
+016500             MOVE WS-RUNNING-BALANCE TO RPT-SUMMARY-CLOSING
+016600             WRITE REPORT-RECORD FROM RPT-SUMMARY-LINE
+016700         END-IF.
+016710         IF NOT WS-RPT-OK
+016720             DISPLAY "REPORT WRITE FAILED, STATUS: " WS-RPT-STATUS
+016730         END-IF.
+016800 3000-EXIT.
+016900         EXIT.
+
+017000*----------------------------------------------------------------
+017100*9000-TERMINATE - CLOSE UP.
+017200*----------------------------------------------------------------
+017300 9000-TERMINATE.
+017400         CLOSE TRANSACTION-LOG-FILE.
+017500         CLOSE REPORT-FILE.
+017600 9000-EXIT.
+017700         EXIT.
