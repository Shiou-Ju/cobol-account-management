@@ -0,0 +1,174 @@
+000100***************************************************************
+000200** PROGRAM-ID : PostInterest
+000300** AUTHOR     : D. KOWALSKI  -  DEPOSIT ACCOUNTING GROUP
+000400** INSTALLATION: MIDSTATE SAVINGS - DATA PROCESSING
+000500** DATE-WRITTEN: 2026-08-09
+000600** DATE-COMPILED:
+000700**--------------------------------------------------------------
+000800** REMARKS.
+000900**   MONTH-END INTEREST RUN.  BROWSES EVERY RECORD ON THE
+001000**   ACCOUNT MASTER, COMPUTES INTEREST ON THE CURRENT BALANCE
+001100**   AT THE OPERATOR-SUPPLIED RATE, AND POSTS IT AS AN INTEREST
+001200**   TRANSACTION THE SAME WAY A DEPOSIT IS POSTED - UPDATING THE
+001300**   MASTER AND APPENDING TO THE TRANSACTION LOG.
+001400**--------------------------------------------------------------
+001500** MODIFICATION HISTORY.
+001600**   2026-08-09  DK  INITIAL VERSION.
+001610**   2026-08-09  DK  SWITCH THE ACCOUNT MASTER, TRANSACTION LOG
+001620**                   AND TRANSACTION WORK AREA TO THE SHARED
+001630**                   COPYBOOKS SO EVERY PROGRAM STAYS IN SYNC.
+001640**   2026-08-09  DK  CHECK FILE STATUS RIGHT AFTER EVERY OPEN
+001650**                   INSTEAD OF ONLY AFTER READ/WRITE, SO A
+001660**                   MISSING OR MISALLOCATED DATASET FAILS
+001670**                   CLEANLY AT STARTUP.
+001700***************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID. PostInterest.
+002000 AUTHOR. D. KOWALSKI.
+002100 INSTALLATION. MIDSTATE-SAVINGS-DP.
+002200 DATE-WRITTEN. 2026-08-09.
+002300 DATE-COMPILED.
+
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMSTR"
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS SEQUENTIAL
+003000         RECORD KEY IS AM-USER
+003100         FILE STATUS IS WS-ACCT-STATUS.
+003200     SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANLOG"
+003300         ORGANIZATION IS SEQUENTIAL
+003400         FILE STATUS IS WS-LOG-STATUS.
+
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  ACCOUNT-MASTER-FILE
+003800         LABEL RECORDS ARE STANDARD.
+003810     COPY ACCTMSTR.
+
+004200 FD  TRANSACTION-LOG-FILE
+004300         LABEL RECORDS ARE STANDARD.
+004310     COPY TRANLOG.
+
+005300 WORKING-STORAGE SECTION.
+005400*TRANSACTION WORK AREA - ONE INTEREST POSTING AT A TIME.
+005410     COPY TRANDATA.
+
+006300*MONTHLY INTEREST RATE - OPERATOR-SUPPLIED, EXPRESSED AS A
+006400*DECIMAL FRACTION (0.0025 = 0.25 PERCENT PER MONTH).
+006500 01  WS-RATE                      PIC 9V9999    VALUE ZERO.
+
+006600*RUN TOTALS.
+006700 01  WS-ACCOUNT-COUNT             PIC 9(07)     VALUE ZERO COMP.
+006800 01  WS-TOTAL-INTEREST            PIC 9(12)V99  VALUE ZERO.
+
+006900*FILE STATUS AND SWITCHES.
+007000 01  WS-ACCT-STATUS               PIC X(02).
+007100         88  WS-ACCT-OK               VALUE "00".
+007200 01  WS-LOG-STATUS                PIC X(02).
+007300         88  WS-LOG-OK                VALUE "00".
+007400 01  WS-EOF-SWITCH                PIC X(01)     VALUE "N".
+007500         88  WS-EOF                   VALUE "Y".
+007600         88  WS-NOT-EOF               VALUE "N".
+
+007700 PROCEDURE DIVISION.
+
+007800*----------------------------------------------------------------
+007900*0000-MAIN-PROCESS.
+008000*----------------------------------------------------------------
+008100 0000-MAIN-PROCESS.
+008200         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008300         PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+008400             UNTIL WS-EOF.
+008500         PERFORM 9000-TERMINATE THRU 9000-EXIT.
+008600         STOP RUN.
+
+008700*----------------------------------------------------------------
+008800*1000-INITIALIZE - GET THE RATE FOR THIS RUN, OPEN FILES, AND
+008900*PRIME THE BROWSE OF THE ACCOUNT MASTER.
+009000*----------------------------------------------------------------
+009100 1000-INITIALIZE.
+009200         DISPLAY "ENTER MONTHLY INTEREST RATE (e.g. .0025)".
+009300         ACCEPT WS-RATE FROM CONSOLE.
+009400         OPEN I-O ACCOUNT-MASTER-FILE.
+009401         IF NOT WS-ACCT-OK
+009402             DISPLAY "ACCOUNT MASTER OPEN FAILED, STATUS: "
+009403                 WS-ACCT-STATUS
+009404             STOP RUN
+009405         END-IF.
+009500         OPEN EXTEND TRANSACTION-LOG-FILE.
+009501         IF NOT WS-LOG-OK
+009502             DISPLAY "TRANSACTION LOG OPEN FAILED, STATUS: "
+009503                 WS-LOG-STATUS
+009504             STOP RUN
+009505         END-IF.
+009600         PERFORM 1100-READ-ACCOUNT THRU 1100-EXIT.
+009700 1000-EXIT.
+009800         EXIT.
+
+009900 1100-READ-ACCOUNT.
+010000         READ ACCOUNT-MASTER-FILE NEXT RECORD
+010100             AT END
+010200                 SET WS-EOF TO TRUE
+010300         END-READ.
+010400 1100-EXIT.
+010500         EXIT.
+
+010600*----------------------------------------------------------------
+010700*2000-PROCESS-ACCOUNT - POST INTEREST FOR ONE MASTER RECORD.
+010800*----------------------------------------------------------------
+010900 2000-PROCESS-ACCOUNT.
+011000         PERFORM 2100-POST-INTEREST THRU 2100-EXIT.
+011100         PERFORM 5000-WRITE-LOG THRU 5000-EXIT.
+011200         ADD 1 TO WS-ACCOUNT-COUNT.
+011300         PERFORM 1100-READ-ACCOUNT THRU 1100-EXIT.
+011400 2000-EXIT.
+011500         EXIT.
+
+011600 2100-POST-INTEREST.
+011700         MOVE AM-USER TO T-User.
+011800         MOVE AM-BALANCE TO T-CurrentBalance.
+011900         MOVE "INTEREST" TO T-Type.
+012000         COMPUTE T-Transaction ROUNDED =
+012100             T-CurrentBalance * WS-RATE.
+012200         COMPUTE T-Result = T-CurrentBalance + T-Transaction.
+012300         MOVE "POSTED" TO T-Status.
+012400         MOVE T-Result TO AM-BALANCE.
+012500         REWRITE ACCOUNT-MASTER-RECORD
+012600             INVALID KEY
+012700                 DISPLAY "REWRITE FAILED FOR ACCOUNT: " T-User
+012800         END-REWRITE.
+012900         ADD T-Transaction TO WS-TOTAL-INTEREST.
+013000 2100-EXIT.
+013100         EXIT.
+
+013200*----------------------------------------------------------------
+013300*5000-WRITE-LOG - APPEND THE INTEREST POSTING TO THE AUDIT LOG.
+013400*----------------------------------------------------------------
+013500 5000-WRITE-LOG.
+013600         ACCEPT TL-DATE FROM DATE YYYYMMDD.
+013700         ACCEPT TL-TIME FROM TIME.
+013800         MOVE T-User             TO TL-User.
+013900         MOVE T-Type             TO TL-Type.
+014000         MOVE T-Transaction      TO TL-Transaction.
+014100         MOVE T-CurrentBalance   TO TL-Current-Balance.
+014200         MOVE T-Result           TO TL-Result.
+014300         MOVE T-Status           TO TL-Status.
+014400         WRITE TRANSACTION-LOG-RECORD.
+014500         IF NOT WS-LOG-OK
+014600             DISPLAY "LOG WRITE FAILED FOR: " T-User
+014700         END-IF.
+014800 5000-EXIT.
+014900         EXIT.
+
+015000*----------------------------------------------------------------
+015100*9000-TERMINATE - REPORT RUN TOTALS AND CLOSE UP.
+015200*----------------------------------------------------------------
+015300 9000-TERMINATE.
+015400         DISPLAY "ACCOUNTS CREDITED: " WS-ACCOUNT-COUNT.
+015500         DISPLAY "TOTAL INTEREST POSTED: " WS-TOTAL-INTEREST.
+015600         CLOSE ACCOUNT-MASTER-FILE.
+015700         CLOSE TRANSACTION-LOG-FILE.
+015800 9000-EXIT.
+015900         EXIT.
