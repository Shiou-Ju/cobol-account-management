@@ -0,0 +1,17 @@
+000100***************************************************************
+000200** COPYBOOK  : ACCTMSTR
+000300** AUTHOR     : D. KOWALSKI  -  DEPOSIT ACCOUNTING GROUP
+000400** INSTALLATION: MIDSTATE SAVINGS - DATA PROCESSING
+000500** DATE-WRITTEN: 2026-08-09
+000600**--------------------------------------------------------------
+000700** REMARKS.
+000800**   THE ACCOUNT MASTER RECORD LAYOUT, SHARED BY EVERY PROGRAM
+000900**   THAT OPENS THE ACCOUNT MASTER FILE.
+001000**--------------------------------------------------------------
+001100** MODIFICATION HISTORY.
+001200**   2026-08-09  DK  INITIAL VERSION - PULLED OUT OF
+001300**                   ProcessTransaction'S FILE SECTION.
+001400***************************************************************
+001500 01  ACCOUNT-MASTER-RECORD.
+001600         05  AM-USER              PIC X(20).
+001700         05  AM-BALANCE           PIC 9(10)V99.
