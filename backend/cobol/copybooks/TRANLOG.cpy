@@ -0,0 +1,28 @@
+000100***************************************************************
+000200** COPYBOOK  : TRANLOG
+000300** AUTHOR     : D. KOWALSKI  -  DEPOSIT ACCOUNTING GROUP
+000400** INSTALLATION: MIDSTATE SAVINGS - DATA PROCESSING
+000500** DATE-WRITTEN: 2026-08-09
+000600**--------------------------------------------------------------
+000700** REMARKS.
+000800**   THE TRANSACTION LOG RECORD LAYOUT, SHARED BY EVERY PROGRAM
+000900**   THAT WRITES OR READS THE AUDIT TRAIL.
+001000**--------------------------------------------------------------
+001100** MODIFICATION HISTORY.
+001200**   2026-08-09  DK  INITIAL VERSION - PULLED OUT OF
+001300**                   ProcessTransaction'S FILE SECTION.
+001310**   2026-08-09  DK  WIDEN TL-TYPE TO CARRY THE TRANSFER-OUT/
+001320**                   TRANSFER-IN LOG TYPES AND WIDEN TL-STATUS SO
+001330**                   "REJECTED-INSUFFICIENT-FUNDS" (27 CHARACTERS)
+001340**                   NO LONGER GETS TRUNCATED ON THE WAY INTO THE
+001350**                   LOG.
+001400***************************************************************
+001500 01  TRANSACTION-LOG-RECORD.
+001600         05  TL-DATE              PIC 9(08).
+001700         05  TL-TIME              PIC 9(08).
+001800         05  TL-USER              PIC X(20).
+001900         05  TL-TYPE              PIC X(12).
+002000         05  TL-TRANSACTION       PIC 9(10)V99.
+002100         05  TL-CURRENT-BALANCE   PIC 9(10)V99.
+002200         05  TL-RESULT            PIC 9(10)V99.
+002300         05  TL-STATUS            PIC X(28).
