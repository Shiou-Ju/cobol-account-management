@@ -0,0 +1,49 @@
+000100***************************************************************
+000200** COPYBOOK  : TRANDATA
+000300** AUTHOR     : D. KOWALSKI  -  DEPOSIT ACCOUNTING GROUP
+000400** INSTALLATION: MIDSTATE SAVINGS - DATA PROCESSING
+000500** DATE-WRITTEN: 2026-08-09
+000600**--------------------------------------------------------------
+000700** REMARKS.
+000800**   THE ONE-TRANSACTION-AT-A-TIME WORK AREA SHARED BY EVERY
+000900**   PROGRAM THAT POSTS TO THE ACCOUNT MASTER, SO A DEPOSIT,
+001000**   WITHDRAWAL, TRANSFER OR INTEREST POSTING LOOKS THE SAME
+001100**   NO MATTER WHICH PROGRAM APPLIED IT.
+001200**--------------------------------------------------------------
+001300** MODIFICATION HISTORY.
+001400**   2026-08-09  DK  INITIAL VERSION - PULLED OUT OF
+001500**                   ProcessTransaction'S WORKING-STORAGE.
+001510**   2026-08-09  DK  ADD THE DESTINATION-ACCOUNT FIELDS NEEDED
+001520**                   TO POST A TRANSFER AS A SINGLE UNIT OF WORK.
+001530**   2026-08-09  DK  WIDEN T-TYPE TO HOLD THE TRANSFER-OUT/
+001540**                   TRANSFER-IN LOG TYPES AND WIDEN T-STATUS -
+001550**                   "REJECTED-INSUFFICIENT-FUNDS" IS 27 CHARS
+001560**                   AND WAS BEING TRUNCATED TO THE POINT THAT
+001570**                   T-STATUS-REJECTED NO LONGER RECOGNIZED IT.
+001580**   2026-08-09  DK  ADD REJECTED-SAME-ACCOUNT SO A TRANSFER
+001590**                   KEYED WITH THE SAME ACCOUNT ON BOTH SIDES
+001591**                   CAN BE TURNED AWAY INSTEAD OF MANUFACTURING
+001592**                   MONEY.
+001593**   2026-08-09  DK  ADD REJECTED-UPDATE-FAILED AND REJECTED-
+001594**                   TRANSFER-BACKED-OUT SO A FAILED REWRITE OF
+001595**                   THE ACCOUNT MASTER SHOWS UP IN THE LOG AS
+001596**                   WHAT IT IS INSTEAD OF BEING LOGGED AS POSTED.
+001600***************************************************************
+001700 01  TransactionData.
+001800         05  T-User               PIC X(20).
+001900         05  T-CurrentBalance     PIC 9(10)V99.
+002000         05  T-Transaction        PIC 9(10)V99.
+002100         05  T-Type               PIC X(12).
+002200         05  T-Result             PIC 9(10)V99.
+002300         05  T-Status             PIC X(28).
+002400             88  T-Status-Posted   VALUE "POSTED".
+002500             88  T-Status-Rejected VALUE "REJECTED-INVALID-TYPE"
+002600                 "REJECTED-INSUFFICIENT-FUNDS"
+002610                 "REJECTED-SAME-ACCOUNT"
+002620                 "REJECTED-UPDATE-FAILED"
+002630                 "REJECTED-TRANSFER-BACKED-OUT"
+002700                 "REJECTED-UNKNOWN-ACCOUNT".
+002710*        DESTINATION ACCOUNT - USED ONLY FOR A TRANSFER.
+002720         05  T-ToUser             PIC X(20).
+002730         05  T-ToBalance          PIC 9(10)V99.
+002740         05  T-ToResult           PIC 9(10)V99.
