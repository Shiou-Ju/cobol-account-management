@@ -0,0 +1,341 @@
+000100***************************************************************
+000200** PROGRAM-ID : ReconcileAccounts
+000300** AUTHOR     : D. KOWALSKI  -  DEPOSIT ACCOUNTING GROUP
+000400** INSTALLATION: MIDSTATE SAVINGS - DATA PROCESSING
+000500** DATE-WRITTEN: 2026-08-09
+000600** DATE-COMPILED:
+000700**--------------------------------------------------------------
+000800** REMARKS.
+000900**   END-OF-DAY RECONCILIATION.  READS THE TRANSACTION LOG TO
+001000**   ACCUMULATE OPENING BALANCE, TOTAL DEPOSITS, TOTAL
+001100**   WITHDRAWALS AND REJECT COUNTS PER ACCOUNT, THEN CONFIRMS
+001200**   EACH ACCOUNT'S CLOSING BALANCE AGAINST THE ACCOUNT MASTER.
+001300**   PRODUCES A PER-ACCOUNT AND AGGREGATE REPORT SO THE DAY'S
+001400**   POSTINGS CAN BE TIED OUT BEFORE CLOSE OF BUSINESS.
+001500**--------------------------------------------------------------
+001600** MODIFICATION HISTORY.
+001700**   2026-08-09  DK  INITIAL VERSION.
+001710**   2026-08-09  DK  SWITCH THE ACCOUNT MASTER AND TRANSACTION
+001720**                   LOG RECORDS TO THE SHARED COPYBOOKS SO
+001730**                   EVERY PROGRAM STAYS IN SYNC.
+001740**   2026-08-09  DK  FOLD THE TRANSFER-OUT/TRANSFER-IN LOG TYPES
+001750**                   INTO TOTAL WITHDRAWALS/DEPOSITS SO A
+001760**                   TRANSFER TIES OUT THE SAME AS ANY OTHER
+001770**                   MOVEMENT OF MONEY.
+001780**   2026-08-09  DK  SCOPE THE RUN TO ONE OPERATOR-SUPPLIED
+001781**                   BUSINESS DATE SINCE THE LOG IS NEVER
+001782**                   ROTATED - WITHOUT THIS THE "OPENING BALANCE"
+001783**                   AND TOTALS WERE CUMULATIVE SINCE INCEPTION
+001784**                   INSTEAD OF ONE DAY'S FIGURES.  ALSO GUARD
+001785**                   THE RECONCILIATION TABLE AGAINST MORE THAN
+001786**                   500 DISTINCT ACCOUNTS IN A DAY, AND CHECK
+001787**                   FILE STATUS RIGHT AFTER EVERY OPEN INSTEAD
+001788**                   OF ONLY AFTER READ/WRITE.
+001789**   2026-08-09  DK  CHECK FILE STATUS AFTER EVERY REPORT WRITE
+001790**                   TOO, NOT JUST AFTER OPENS AND LOG WRITES.
+001791**   2026-08-09  DK  RECAST THE 500-ACCOUNT BOUNDS CHECK IN
+001792**                   2110-ADD-NEW-ENTRY AS A STRAIGHT IF/ELSE -
+001793**                   THE GO TO PAST THE PARAGRAPH'S OWN LOGIC WAS
+001794**                   THE SAME PATTERN JUST REMOVED ELSEWHERE.
+001800***************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. ReconcileAccounts.
+002100 AUTHOR. D. KOWALSKI.
+002200 INSTALLATION. MIDSTATE-SAVINGS-DP.
+002300 DATE-WRITTEN. 2026-08-09.
+002400 DATE-COMPILED.
+
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMSTR"
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS DYNAMIC
+003100         RECORD KEY IS AM-USER
+003200         FILE STATUS IS WS-ACCT-STATUS.
+003300     SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANLOG"
+003400         ORGANIZATION IS SEQUENTIAL
+003500         FILE STATUS IS WS-LOG-STATUS.
+003600     SELECT REPORT-FILE ASSIGN TO "RECONRPT"
+003700         ORGANIZATION IS SEQUENTIAL
+003800         FILE STATUS IS WS-RPT-STATUS.
+
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  ACCOUNT-MASTER-FILE
+004200         LABEL RECORDS ARE STANDARD.
+004210     COPY ACCTMSTR.
+
+004600 FD  TRANSACTION-LOG-FILE
+004700         LABEL RECORDS ARE STANDARD.
+004710     COPY TRANLOG.
+
+005700 FD  REPORT-FILE
+005800         LABEL RECORDS ARE STANDARD
+005900         RECORD CONTAINS 133 CHARACTERS.
+006000 01  REPORT-RECORD               PIC X(133).
+
+006100 WORKING-STORAGE SECTION.
+006200*PER-ACCOUNT RECONCILIATION TABLE - ONE ENTRY PER ACCOUNT SEEN.
+006300 01  RECON-TABLE.
+006400         05  RECON-ENTRY OCCURS 500 TIMES
+006500                         INDEXED BY RA-IDX.
+006600             10  RA-USER              PIC X(20).
+006700             10  RA-OPENING-BAL       PIC 9(10)V99.
+006800             10  RA-CLOSING-BAL       PIC 9(10)V99.
+006900             10  RA-TOTAL-DEPOSITS    PIC 9(10)V99.
+007000             10  RA-TOTAL-WITHDRAWS   PIC 9(10)V99.
+007100             10  RA-REJECT-COUNT      PIC 9(05).
+007200 01  WS-ACCOUNT-COUNT             PIC 9(04)     VALUE ZERO COMP.
+007210 01  WS-TABLE-FULL-SWITCH         PIC X(01)     VALUE "N".
+007220         88  WS-TABLE-FULL            VALUE "Y".
+
+007300*AGGREGATE TOTALS ACROSS ALL ACCOUNTS.
+007400 01  WS-GRAND-OPENING             PIC 9(12)V99  VALUE ZERO.
+007500 01  WS-GRAND-CLOSING             PIC 9(12)V99  VALUE ZERO.
+007600 01  WS-GRAND-DEPOSITS            PIC 9(12)V99  VALUE ZERO.
+007700 01  WS-GRAND-WITHDRAWALS         PIC 9(12)V99  VALUE ZERO.
+007800 01  WS-GRAND-REJECTS             PIC 9(07)     VALUE ZERO.
+
+007850*BUSINESS DATE THIS RUN IS RECONCILING - OPERATOR-SUPPLIED SINCE
+007860*THE LOG IS NEVER ROTATED AND HOLDS EVERY DAY EVER RUN.
+007870 01  WS-RUN-DATE                  PIC 9(08)     VALUE ZERO.
+
+007900*FILE STATUS AND SWITCHES.
+008000 01  WS-ACCT-STATUS               PIC X(02).
+008100         88  WS-ACCT-OK               VALUE "00".
+008200 01  WS-LOG-STATUS                PIC X(02).
+008300         88  WS-LOG-OK                VALUE "00".
+008400 01  WS-RPT-STATUS                PIC X(02).
+008500         88  WS-RPT-OK                VALUE "00".
+008600 01  WS-EOF-SWITCH                PIC X(01)     VALUE "N".
+008700         88  WS-EOF                   VALUE "Y".
+008800         88  WS-NOT-EOF               VALUE "N".
+008900 01  WS-FOUND-SWITCH              PIC X(01)     VALUE "N".
+009000         88  WS-FOUND                 VALUE "Y".
+009100         88  WS-NOT-FOUND             VALUE "N".
+
+009200*REPORT LINE LAYOUTS.
+009300 01  RPT-HEADING-1.
+009400         05  FILLER  PIC X(40) VALUE
+009500             "END-OF-DAY RECONCILIATION REPORT".
+009600 01  RPT-HEADING-2.
+009700         05  FILLER  PIC X(20) VALUE "ACCOUNT".
+009800         05  FILLER  PIC X(18) VALUE "OPENING BAL".
+009900         05  FILLER  PIC X(18) VALUE "DEPOSITS".
+010000         05  FILLER  PIC X(18) VALUE "WITHDRAWALS".
+010100         05  FILLER  PIC X(18) VALUE "CLOSING BAL".
+010200         05  FILLER  PIC X(07) VALUE "REJECTS".
+010300 01  RPT-DETAIL-LINE.
+010400         05  RPT-USER             PIC X(20).
+010500         05  FILLER               PIC X(02) VALUE SPACES.
+010600         05  RPT-OPENING          PIC Z,ZZZ,ZZZ,ZZ9.99.
+010700         05  FILLER               PIC X(02) VALUE SPACES.
+010800         05  RPT-DEPOSITS         PIC Z,ZZZ,ZZZ,ZZ9.99.
+010900         05  FILLER               PIC X(02) VALUE SPACES.
+011000         05  RPT-WITHDRAWALS      PIC Z,ZZZ,ZZZ,ZZ9.99.
+011100         05  FILLER               PIC X(02) VALUE SPACES.
+011200         05  RPT-CLOSING          PIC Z,ZZZ,ZZZ,ZZ9.99.
+011300         05  FILLER               PIC X(02) VALUE SPACES.
+011400         05  RPT-REJECTS          PIC ZZZZ9.
+011500 01  RPT-TOTAL-LINE.
+011600         05  RPT-TOTAL-LABEL      PIC X(20)
+011700             VALUE "AGGREGATE TOTALS".
+011800         05  FILLER               PIC X(02) VALUE SPACES.
+011900         05  RPT-TOTAL-OPENING    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+012000         05  FILLER               PIC X(02) VALUE SPACES.
+012100         05  RPT-TOTAL-DEPOSITS   PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+012200         05  FILLER               PIC X(02) VALUE SPACES.
+012300         05  RPT-TOTAL-WITHDRAWS  PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+012400         05  FILLER               PIC X(02) VALUE SPACES.
+012500         05  RPT-TOTAL-CLOSING    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+012600         05  FILLER               PIC X(02) VALUE SPACES.
+012700         05  RPT-TOTAL-REJECTS    PIC ZZZZ9.
+
+012800 PROCEDURE DIVISION.
+
+012900*----------------------------------------------------------------
+013000*0000-MAIN-PROCESS.
+013100*----------------------------------------------------------------
+013200 0000-MAIN-PROCESS.
+013300         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013400         PERFORM 2000-PROCESS-LOG-RECORD THRU 2000-EXIT
+013500             UNTIL WS-EOF.
+013600         PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+013700         PERFORM 9000-TERMINATE THRU 9000-EXIT.
+013800         STOP RUN.
+
+013900*----------------------------------------------------------------
+014000*1000-INITIALIZE - OPEN FILES AND PRIME THE READ.
+014100*----------------------------------------------------------------
+014200 1000-INITIALIZE.
+014210         DISPLAY "ENTER BUSINESS DATE TO RECONCILE (YYYYMMDD): ".
+014220         ACCEPT WS-RUN-DATE FROM CONSOLE.
+014300         OPEN INPUT TRANSACTION-LOG-FILE.
+014310         IF NOT WS-LOG-OK
+014320             DISPLAY "TRANSACTION LOG OPEN FAILED, STATUS: "
+014330                 WS-LOG-STATUS
+014340             STOP RUN
+014350         END-IF.
+014400         OPEN INPUT ACCOUNT-MASTER-FILE.
+014410         IF NOT WS-ACCT-OK
+014420             DISPLAY "ACCOUNT MASTER OPEN FAILED, STATUS: "
+014430                 WS-ACCT-STATUS
+014440             STOP RUN
+014450         END-IF.
+014500         OPEN OUTPUT REPORT-FILE.
+014510         IF NOT WS-RPT-OK
+014520             DISPLAY "REPORT FILE OPEN FAILED, STATUS: "
+014530                 WS-RPT-STATUS
+014540             STOP RUN
+014550         END-IF.
+014600         PERFORM 1100-READ-LOG THRU 1100-EXIT.
+014700 1000-EXIT.
+014800         EXIT.
+
+014900 1100-READ-LOG.
+015000         READ TRANSACTION-LOG-FILE
+015100             AT END
+015200                 SET WS-EOF TO TRUE
+015300         END-READ.
+015400 1100-EXIT.
+015500         EXIT.
+
+015600*----------------------------------------------------------------
+015700*2000-PROCESS-LOG-RECORD - FOLD ONE LOG ENTRY INTO ITS ACCOUNT'S
+015800*RUNNING TOTALS.
+015900*----------------------------------------------------------------
+016000 2000-PROCESS-LOG-RECORD.
+016050         IF TL-DATE = WS-RUN-DATE
+016100             PERFORM 2100-FIND-OR-ADD-ENTRY THRU 2100-EXIT
+016150             IF WS-FOUND
+016200                 PERFORM 2200-APPLY-ENTRY THRU 2200-EXIT
+016250             END-IF
+016260         END-IF.
+016300         PERFORM 1100-READ-LOG THRU 1100-EXIT.
+016400 2000-EXIT.
+016500         EXIT.
+
+016600 2100-FIND-OR-ADD-ENTRY.
+016700         SET WS-NOT-FOUND TO TRUE.
+016800         SET RA-IDX TO 1.
+016900         SEARCH RECON-ENTRY
+017000             AT END
+017100                 PERFORM 2110-ADD-NEW-ENTRY THRU 2110-EXIT
+017200             WHEN RA-USER (RA-IDX) = TL-USER
+017300                 SET WS-FOUND TO TRUE
+017400         END-SEARCH.
+017500 2100-EXIT.
+017600         EXIT.
+
+017700 2110-ADD-NEW-ENTRY.
+017710         IF WS-ACCOUNT-COUNT < 500
+017800             ADD 1 TO WS-ACCOUNT-COUNT
+017900             SET RA-IDX TO WS-ACCOUNT-COUNT
+018000             MOVE TL-USER            TO RA-USER (RA-IDX)
+018100             MOVE TL-CURRENT-BALANCE TO RA-OPENING-BAL (RA-IDX)
+018200             MOVE TL-CURRENT-BALANCE TO RA-CLOSING-BAL (RA-IDX)
+018300             MOVE ZERO TO RA-TOTAL-DEPOSITS (RA-IDX)
+018400             MOVE ZERO TO RA-TOTAL-WITHDRAWS (RA-IDX)
+018500             MOVE ZERO TO RA-REJECT-COUNT (RA-IDX)
+018550             SET WS-FOUND TO TRUE
+018560         ELSE
+018570             IF NOT WS-TABLE-FULL
+018580                 DISPLAY "RECONCILIATION TABLE FULL AT 500 "
+018590                     "ACCOUNTS - SKIPPING: " TL-USER
+018595                 SET WS-TABLE-FULL TO TRUE
+018596             END-IF
+018597         END-IF.
+018600 2110-EXIT.
+018700         EXIT.
+
+018800 2200-APPLY-ENTRY.
+018900         EVALUATE TRUE
+019000           WHEN TL-STATUS = "POSTED" AND TL-TYPE = "DEPOSIT"
+019100             ADD TL-TRANSACTION TO RA-TOTAL-DEPOSITS (RA-IDX)
+019200             MOVE TL-RESULT TO RA-CLOSING-BAL (RA-IDX)
+019300           WHEN TL-STATUS = "POSTED" AND TL-TYPE = "WITHDRAW"
+019400             ADD TL-TRANSACTION TO RA-TOTAL-WITHDRAWS (RA-IDX)
+019500             MOVE TL-RESULT TO RA-CLOSING-BAL (RA-IDX)
+019510           WHEN TL-STATUS = "POSTED" AND TL-TYPE = "TRANSFER-OUT"
+019520             ADD TL-TRANSACTION TO RA-TOTAL-WITHDRAWS (RA-IDX)
+019530             MOVE TL-RESULT TO RA-CLOSING-BAL (RA-IDX)
+019540           WHEN TL-STATUS = "POSTED" AND TL-TYPE = "TRANSFER-IN"
+019550             ADD TL-TRANSACTION TO RA-TOTAL-DEPOSITS (RA-IDX)
+019560             MOVE TL-RESULT TO RA-CLOSING-BAL (RA-IDX)
+019600           WHEN TL-STATUS = "POSTED"
+019700             MOVE TL-RESULT TO RA-CLOSING-BAL (RA-IDX)
+019800           WHEN OTHER
+019900             ADD 1 TO RA-REJECT-COUNT (RA-IDX)
+020000         END-EVALUATE.
+020100 2200-EXIT.
+020200         EXIT.
+
+020300*----------------------------------------------------------------
+020400*3000-PRINT-REPORT - EMIT THE HEADINGS, ONE LINE PER ACCOUNT,
+020500*THEN THE AGGREGATE TOTALS LINE.
+020600*----------------------------------------------------------------
+020700 3000-PRINT-REPORT.
+020800         WRITE REPORT-RECORD FROM RPT-HEADING-1.
+020810         IF NOT WS-RPT-OK
+020820             DISPLAY "REPORT WRITE FAILED, STATUS: " WS-RPT-STATUS
+020830         END-IF.
+020900         WRITE REPORT-RECORD FROM RPT-HEADING-2.
+020910         IF NOT WS-RPT-OK
+020920             DISPLAY "REPORT WRITE FAILED, STATUS: " WS-RPT-STATUS
+020930         END-IF.
+021000         PERFORM 3200-PRINT-DETAIL THRU 3200-EXIT
+021100             VARYING RA-IDX FROM 1 BY 1
+021200             UNTIL RA-IDX > WS-ACCOUNT-COUNT.
+021300         PERFORM 3300-PRINT-TOTALS THRU 3300-EXIT.
+021400 3000-EXIT.
+021500         EXIT.
+
+021600 3200-PRINT-DETAIL.
+021700         MOVE RA-USER (RA-IDX) TO AM-USER.
+021800         READ ACCOUNT-MASTER-FILE
+021900             INVALID KEY
+022000                 CONTINUE
+022100             NOT INVALID KEY
+022200                 MOVE AM-BALANCE TO RA-CLOSING-BAL (RA-IDX)
+022300         END-READ.
+022400         MOVE RA-USER (RA-IDX)           TO RPT-USER.
+022500         MOVE RA-OPENING-BAL (RA-IDX)    TO RPT-OPENING.
+022600         MOVE RA-TOTAL-DEPOSITS (RA-IDX) TO RPT-DEPOSITS.
+022700         MOVE RA-TOTAL-WITHDRAWS (RA-IDX) TO RPT-WITHDRAWALS.
+022800         MOVE RA-CLOSING-BAL (RA-IDX)    TO RPT-CLOSING.
+022900         MOVE RA-REJECT-COUNT (RA-IDX)   TO RPT-REJECTS.
+023000         WRITE REPORT-RECORD FROM RPT-DETAIL-LINE.
+023010         IF NOT WS-RPT-OK
+023020             DISPLAY "REPORT WRITE FAILED, STATUS: " WS-RPT-STATUS
+023030         END-IF.
+023100         ADD RA-OPENING-BAL (RA-IDX)     TO WS-GRAND-OPENING.
+023200         ADD RA-CLOSING-BAL (RA-IDX)     TO WS-GRAND-CLOSING.
+023300         ADD RA-TOTAL-DEPOSITS (RA-IDX)  TO WS-GRAND-DEPOSITS.
+023400         ADD RA-TOTAL-WITHDRAWS (RA-IDX) TO WS-GRAND-WITHDRAWALS.
+023500         ADD RA-REJECT-COUNT (RA-IDX)    TO WS-GRAND-REJECTS.
+023600 3200-EXIT.
+023700         EXIT.
+
+023800 3300-PRINT-TOTALS.
+023900         MOVE WS-GRAND-OPENING     TO RPT-TOTAL-OPENING.
+024000         MOVE WS-GRAND-DEPOSITS    TO RPT-TOTAL-DEPOSITS.
+024100         MOVE WS-GRAND-WITHDRAWALS TO RPT-TOTAL-WITHDRAWS.
+024200         MOVE WS-GRAND-CLOSING     TO RPT-TOTAL-CLOSING.
+024300         MOVE WS-GRAND-REJECTS     TO RPT-TOTAL-REJECTS.
+024400         WRITE REPORT-RECORD FROM RPT-TOTAL-LINE.
+024410         IF NOT WS-RPT-OK
+024420             DISPLAY "REPORT WRITE FAILED, STATUS: " WS-RPT-STATUS
+024430         END-IF.
+024500 3300-EXIT.
+024600         EXIT.
+
+024700*----------------------------------------------------------------
+024800*9000-TERMINATE - CLOSE UP.
+024900*----------------------------------------------------------------
+025000 9000-TERMINATE.
+025100         CLOSE ACCOUNT-MASTER-FILE.
+025200         CLOSE TRANSACTION-LOG-FILE.
+025300         CLOSE REPORT-FILE.
+025400 9000-EXIT.
+025500         EXIT.
